@@ -1,117 +1,963 @@
-      ******************************************************************
-      * Author:  Beri
-      * Date:    18/11/24
-      * Purpose: Simple COBOL Calculator
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CBLCalcu.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       77 WS-MODE                  PIC X(01).
-
-       77 WS-NUM-1                 PIC 9(02).
-       77 WS-NUM-2                 PIC 9(02).
-
-       77 WS-RESULT                PIC 9(03).
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-            INITIALIZE WS-MODE
-                       WS-NUM-1
-                       WS-NUM-2
-                       WS-RESULT
-
-            DISPLAY "*************************************************"
-            DISPLAY "Select an operation:"
-            DISPLAY "<1> Addition"
-            DISPLAY "<2> Substraction"
-            DISPLAY "<3> Division"
-            DISPLAY "<4> Multiplication"
-            DISPLAY "*************************************************"
-            ACCEPT WS-MODE
-
-            DISPLAY "Input the first number:"
-            ACCEPT WS-NUM-1
-
-            DISPLAY "Input the second number:"
-            ACCEPT WS-NUM-2
-
-
-            EVALUATE WS-MODE
-                   WHEN "1"
-                       PERFORM PROC-ADD
-                               THRU PROC-ADD-END
-                   WHEN "2"
-                       PERFORM PROC-SUBTRACT
-                               THRU PROC-SUBTRACT-END
-                   WHEN "3"
-                       PERFORM PROC-SUBTRACT
-                               THRU PROC-SUBTRACT-END
-                   WHEN "4"
-                       PERFORM PROC-MULTI
-                               THRU PROC-MULTI-END
-                   WHEN OTHER
-                       DISPLAY "INVALID VALUE!"
-                       PERFORM MAIN-PROCEDURE
-                               THRU MAIN-PROCEDURE-END
-            END-EVALUATE
-
-            DISPLAY "*************************************************"
-            DISPLAY "Do you want to continue?"
-            DISPLAY "<S> To continue"
-            DISPLAY "<ANY KEY> To exit"
-            DISPLAY "*************************************************"
-            ACCEPT WS-MODE
-
-            EVALUATE WS-MODE
-                   WHEN "S"
-                       PERFORM MAIN-PROCEDURE
-                               THRU MAIN-PROCEDURE-END
-                   WHEN "s"
-                       PERFORM MAIN-PROCEDURE
-                               THRU MAIN-PROCEDURE-END
-                   WHEN OTHER
-                       PERFORM PROC-CLOSE
-
-            END-EVALUATE
-
-            .
-       MAIN-PROCEDURE-END.
-
-       PROC-ADD.
-            COMPUTE WS-RESULT = WS-NUM-1 + WS-NUM-2
-
-            DISPLAY "Add " WS-NUM-1 " + " WS-NUM-2
-                    "  Sum: " WS-RESULT
-            .
-       PROC-ADD-END.
-
-       PROC-SUBTRACT.
-            COMPUTE WS-RESULT = WS-NUM-1 - WS-NUM-2
-
-            DISPLAY "Subtract " WS-NUM-1 " + " WS-NUM-2
-                    "  Difference: " WS-RESULT
-            .
-       PROC-SUBTRACT-END.
-
-       PROC-DIVIDE.
-            COMPUTE WS-RESULT = WS-NUM-1 / WS-NUM-2
-
-            DISPLAY "Divide " WS-NUM-1 " + " WS-NUM-2
-                    "  Quotient: " WS-RESULT
-            .
-       PROC-DIVIDE-END.
-
-       PROC-MULTI.
-            COMPUTE WS-RESULT = WS-NUM-1 * WS-NUM-2
-
-            DISPLAY "Multiply " WS-NUM-1 " + " WS-NUM-2
-                    "  Product: " WS-RESULT
-            .
-       PROC-MULTI-END.
-
-       PROC-CLOSE.
-            STOP RUN.
-       END PROGRAM CBLCalcu.
+      ******************************************************************
+      * Author:  Beri
+      * Date:    18/11/24
+      * Purpose: Simple COBOL Calculator
+      *
+      * Modification History:
+      *   18/11/24  Beri  Original interactive version.
+      *   09/08/26  Beri  Added batch transaction file mode so a
+      *                   day's work orders can be run under JCL
+      *                   instead of being keyed in one at a time.
+      *   09/08/26  Beri  Fixed numeric-entry validation to trim the
+      *                   staging field before the class test, wired
+      *                   recall into the next operand, guarded
+      *                   WS-RESULT with an initial value, flagged
+      *                   failed batch transactions on RESFILE, and
+      *                   restructured PROC-DIVIDE/PROC-GL-POST to
+      *                   drop GO TO in favour of IF/ELSE.
+      *   09/08/26  Beri  Added FILE STATUS and a create-on-missing
+      *                   fallback for TRANFILE/RESFILE/AUDITFILE/
+      *                   GLFILE so a first run or a missing batch
+      *                   file no longer abends, rejected a blank
+      *                   operand entry that was sliding past the
+      *                   numeric check, folded WS-RUN-MODE to upper
+      *                   case so BATCH is recognised in any case,
+      *                   and moved checkpointing to every
+      *                   transaction so a restart cannot replay a
+      *                   record already posted to the audit trail.
+      *   09/08/26  Beri  Replaced the IS NUMERIC class test on the
+      *                   operand entry fields with FUNCTION
+      *                   TEST-NUMVAL/NUMVAL so a decimal point and a
+      *                   sign are accepted - IS NUMERIC only allows
+      *                   digits 0-9, which made every fractional or
+      *                   negative entry impossible.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBLCalcu.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANFILE  ASSIGN TO TRANFILE
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-TRAN-STATUS.
+
+           SELECT RESFILE   ASSIGN TO RESFILE
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-RES-STATUS.
+
+           SELECT AUDITFILE ASSIGN TO AUDITFILE
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT CKPTFILE  ASSIGN TO CKPTFILE
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT MEMFILE   ASSIGN TO MEMFILE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS MM-NAME
+                  FILE STATUS IS WS-MEM-STATUS.
+
+           SELECT GLFILE    ASSIGN TO GLFILE
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-GL-STATUS.
+
+           SELECT FXFILE    ASSIGN TO FXFILE
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-FX-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANFILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  TRAN-RECORD.
+           COPY CALCTRN.
+
+       FD  RESFILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  RES-RECORD.
+           COPY CALCRES.
+
+       FD  AUDITFILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  AUDIT-RECORD.
+           COPY CALCAUD.
+
+       FD  CKPTFILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  CKPT-RECORD.
+           COPY CALCCKPT.
+
+       FD  MEMFILE
+           LABEL RECORDS ARE STANDARD.
+       01  MEM-RECORD.
+           COPY CALCMEM.
+
+       FD  GLFILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  GL-RECORD.
+           COPY CALCGL.
+
+       FD  FXFILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  FX-RECORD.
+           COPY CALCFX.
+
+       WORKING-STORAGE SECTION.
+       77 WS-MODE                  PIC X(01).
+           88  WS-MODE-VALID       VALUES "1" THRU "7".
+
+       77 WS-NUM-1                 PIC S9(07)V99  VALUE ZERO.
+       77 WS-NUM-2                 PIC S9(07)V99  VALUE ZERO.
+
+      *-----------------------------------------------------------*
+      * WS-RESULT carries forward across menu iterations so a
+      * computed figure stays available to the store and currency
+      * conversion options on a later pass through the menu - it is
+      * deliberately NOT reset by the per-iteration INITIALIZE in
+      * MAIN-PROCEDURE.  VALUE ZERO guarantees a defined figure the
+      * first time it is used, before any calculation has run.
+      *-----------------------------------------------------------*
+       77 WS-RESULT                PIC S9(07)V99  VALUE ZERO.
+
+      *-----------------------------------------------------------*
+      * Staging fields used to validate numeric entry before it is
+      * moved into WS-NUM-1/WS-NUM-2.  WS-NUM-1-EDIT/WS-NUM-2-EDIT
+      * are sized for a signed, two-decimal entry (e.g. "-1234.50")
+      * to match the S9(07)V99 operands, so validation is done with
+      * FUNCTION TEST-NUMVAL rather than an IS NUMERIC class test -
+      * the class test only accepts the digits 0-9 and rejects a
+      * decimal point or a sign, which would make fractional and
+      * negative entry impossible.  TEST-NUMVAL returns zero for a
+      * field holding a valid numeric literal (sign, digits, decimal
+      * point, in any of the usual positions) and a non-zero position
+      * otherwise, including an all-blank field.
+      *-----------------------------------------------------------*
+       77 WS-NUM-1-EDIT            PIC X(10).
+       77 WS-NUM-2-EDIT            PIC X(10).
+       77 WS-NUMVAL-CHECK          PIC S9(04) COMP.
+
+      *-----------------------------------------------------------*
+      * Batch transaction mode switches and counters.  WS-RUN-MODE
+      * is folded to upper case in PROC-START before WS-BATCH-MODE
+      * is tested, so "batch"/"Batch"/"BATCH" are all recognised.
+      *-----------------------------------------------------------*
+       77 WS-RUN-MODE              PIC X(05).
+           88  WS-BATCH-MODE       VALUE "BATCH".
+
+       77 WS-EOF-FLAG              PIC X(01)      VALUE "N".
+           88  WS-EOF              VALUE "Y".
+           88  WS-NOT-EOF          VALUE "N".
+
+      *-----------------------------------------------------------*
+      * File status fields for the batch transaction/result files,
+      * so a missing TRANFILE or a deleted RESFILE on restart fails
+      * gracefully instead of abending, the same as CKPTFILE/MEMFILE/
+      * FXFILE below.
+      *-----------------------------------------------------------*
+       77 WS-TRAN-STATUS           PIC X(02).
+           88  WS-TRAN-OK          VALUE "00".
+           88  WS-TRAN-NOT-FOUND   VALUE "35".
+
+       77 WS-RES-STATUS            PIC X(02).
+           88  WS-RES-OK           VALUE "00".
+           88  WS-RES-NOT-FOUND    VALUE "35".
+
+      *-----------------------------------------------------------*
+      * File status fields for the audit trail and GL interface
+      * files.  Both are opened EXTEND in PROC-START, which abends
+      * with status 35 if the file does not already exist, so the
+      * first run on a new system has to create it first.
+      *-----------------------------------------------------------*
+       77 WS-AUDIT-STATUS          PIC X(02).
+           88  WS-AUDIT-OK         VALUE "00".
+           88  WS-AUDIT-NOT-FOUND  VALUE "35".
+
+       77 WS-GL-STATUS             PIC X(02).
+           88  WS-GL-OK            VALUE "00".
+           88  WS-GL-NOT-FOUND     VALUE "35".
+
+       77 WS-REC-COUNT             PIC 9(07) COMP VALUE ZERO.
+
+      *-----------------------------------------------------------*
+      * WS-CALC-ERROR-FLAG - set by a calculation paragraph that
+      * could not produce a result (e.g. divide by zero) or by an
+      * unrecognised batch op code, so PROC-BATCH-WRITE can flag the
+      * result record instead of reporting a stale figure as a
+      * success.
+      *-----------------------------------------------------------*
+       77 WS-CALC-ERROR-FLAG       PIC X(01)      VALUE "N".
+           88  WS-CALC-ERROR       VALUE "Y".
+           88  WS-CALC-OK          VALUE "N".
+
+      *-----------------------------------------------------------*
+      * Checkpoint/restart fields.  A checkpoint is written after
+      * every transaction so a restarted batch run can skip exactly
+      * the records already posted to the audit trail, without a
+      * window in which a crash would cause any record to be
+      * reprocessed and double-counted.
+      *-----------------------------------------------------------*
+       77 WS-CKPT-STATUS           PIC X(02).
+           88  WS-CKPT-OK          VALUE "00".
+           88  WS-CKPT-NOT-FOUND   VALUE "35".
+
+       77 WS-RESTART-COUNT         PIC 9(07) COMP VALUE ZERO.
+
+      *-----------------------------------------------------------*
+      * Named-memory store fields.
+      *-----------------------------------------------------------*
+       77 WS-MEM-STATUS            PIC X(02).
+           88  WS-MEM-OK                VALUE "00".
+           88  WS-MEM-NOT-FOUND         VALUE "23".
+           88  WS-MEM-NOT-FOUND-ON-OPEN VALUE "35".
+
+      *-----------------------------------------------------------*
+      * WS-RECALL-FLAG - set by PROC-RECALL when a stored value has
+      * just been loaded into WS-NUM-1, so PROC-ACCEPT-NUM-1 uses it
+      * as the first operand of the next operation instead of
+      * prompting over it, like the MR key on a physical calculator.
+      *-----------------------------------------------------------*
+       77 WS-RECALL-FLAG           PIC X(01)      VALUE "N".
+           88  WS-RECALL-PENDING   VALUE "Y".
+
+      *-----------------------------------------------------------*
+      * GL posting interface fields.
+      *-----------------------------------------------------------*
+       77 WS-GL-POST-FLAG          PIC X(01).
+           88  WS-GL-POST          VALUE "Y" "y".
+       77 WS-GL-ACCOUNT            PIC X(10).
+
+      *-----------------------------------------------------------*
+      * Currency conversion fields and exchange rate table.  The
+      * reference file is loaded once at startup and searched with
+      * SEARCH ALL, so it must be kept in ascending currency-code
+      * sequence.
+      *-----------------------------------------------------------*
+       77 WS-FX-STATUS             PIC X(02).
+           88  WS-FX-OK            VALUE "00".
+           88  WS-FX-NOT-FOUND     VALUE "35".
+
+       77 WS-FX-EOF-FLAG           PIC X(01)      VALUE "N".
+           88  WS-FX-EOF           VALUE "Y".
+
+       77 WS-FX-COUNT              PIC 9(03) COMP VALUE ZERO.
+       77 WS-FX-MAX                PIC 9(03) COMP VALUE 50.
+
+       01 WS-FX-TABLE.
+           05  WS-FX-ENTRY OCCURS 1 TO 50 TIMES
+                       DEPENDING ON WS-FX-COUNT
+                       ASCENDING KEY IS WS-FX-CODE
+                       INDEXED BY WS-FX-IDX.
+               10  WS-FX-CODE       PIC X(03).
+               10  WS-FX-RATE       PIC 9(03)V9999.
+
+       77 WS-CONVERT-SRC           PIC X(01).
+       77 WS-CONVERT-BASE          PIC S9(07)V99.
+       77 WS-CCY-CODE              PIC X(03).
+
+      *-----------------------------------------------------------*
+      * Audit trail fields.
+      *-----------------------------------------------------------*
+       77 WS-CURRENT-DATE          PIC 9(06).
+       77 WS-CURRENT-TIME          PIC 9(08).
+
+      *-----------------------------------------------------------*
+      * End-of-run summary report counters.
+      *-----------------------------------------------------------*
+       77 WS-ADD-COUNT             PIC 9(07) COMP VALUE ZERO.
+       77 WS-SUB-COUNT             PIC 9(07) COMP VALUE ZERO.
+       77 WS-DIV-COUNT             PIC 9(07) COMP VALUE ZERO.
+       77 WS-MUL-COUNT             PIC 9(07) COMP VALUE ZERO.
+       77 WS-GRAND-TOTAL           PIC S9(09)V99  VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       PROC-START.
+      *-----------------------------------------------------------*
+      * Single entry point: a BATCH command-line parameter (any
+      * case) runs the transaction file through PROC-BATCH, anything
+      * else falls back to the original interactive console loop.
+      *-----------------------------------------------------------*
+            ACCEPT WS-RUN-MODE FROM COMMAND-LINE
+            MOVE FUNCTION UPPER-CASE(WS-RUN-MODE) TO WS-RUN-MODE
+            ACCEPT WS-CURRENT-DATE FROM DATE
+
+            PERFORM PROC-AUDIT-OPEN
+                    THRU PROC-AUDIT-OPEN-END
+
+            PERFORM PROC-GL-OPEN
+                    THRU PROC-GL-OPEN-END
+
+            PERFORM PROC-FX-LOAD
+                    THRU PROC-FX-LOAD-END
+
+            IF WS-BATCH-MODE
+                PERFORM PROC-BATCH
+                        THRU PROC-BATCH-END
+            ELSE
+                PERFORM MAIN-PROCEDURE
+                        THRU MAIN-PROCEDURE-END
+            END-IF
+
+            PERFORM PROC-CLOSE
+            .
+       PROC-START-END.
+
+      *-----------------------------------------------------------*
+      * PROC-AUDIT-OPEN / PROC-GL-OPEN - OPEN EXTEND abends with
+      * file status 35 when the file does not already exist, so the
+      * first run on a brand-new system has to create it with OPEN
+      * OUTPUT first, the same fallback used for MEMFILE.
+      *-----------------------------------------------------------*
+       PROC-AUDIT-OPEN.
+            OPEN EXTEND AUDITFILE
+
+            IF WS-AUDIT-NOT-FOUND
+                OPEN OUTPUT AUDITFILE
+                CLOSE AUDITFILE
+                OPEN EXTEND AUDITFILE
+            END-IF
+            .
+       PROC-AUDIT-OPEN-END.
+
+       PROC-GL-OPEN.
+            OPEN EXTEND GLFILE
+
+            IF WS-GL-NOT-FOUND
+                OPEN OUTPUT GLFILE
+                CLOSE GLFILE
+                OPEN EXTEND GLFILE
+            END-IF
+            .
+       PROC-GL-OPEN-END.
+
+       MAIN-PROCEDURE.
+
+            INITIALIZE WS-MODE
+
+            DISPLAY "*************************************************"
+            DISPLAY "Select an operation:"
+            DISPLAY "<1> Addition"
+            DISPLAY "<2> Substraction"
+            DISPLAY "<3> Division"
+            DISPLAY "<4> Multiplication"
+            DISPLAY "<5> Store result in memory"
+            DISPLAY "<6> Recall a stored value"
+            DISPLAY "<7> Currency conversion"
+            DISPLAY "*************************************************"
+            PERFORM PROC-ACCEPT-MODE
+                    THRU PROC-ACCEPT-MODE-END
+
+            EVALUATE WS-MODE
+                   WHEN "1"
+                       PERFORM PROC-GET-OPERANDS
+                               THRU PROC-GET-OPERANDS-END
+                       PERFORM PROC-ADD
+                               THRU PROC-ADD-END
+                   WHEN "2"
+                       PERFORM PROC-GET-OPERANDS
+                               THRU PROC-GET-OPERANDS-END
+                       PERFORM PROC-SUBTRACT
+                               THRU PROC-SUBTRACT-END
+                   WHEN "3"
+                       PERFORM PROC-GET-OPERANDS
+                               THRU PROC-GET-OPERANDS-END
+                       PERFORM PROC-DIVIDE
+                               THRU PROC-DIVIDE-END
+                   WHEN "4"
+                       PERFORM PROC-GET-OPERANDS
+                               THRU PROC-GET-OPERANDS-END
+                       PERFORM PROC-MULTI
+                               THRU PROC-MULTI-END
+                   WHEN "5"
+                       PERFORM PROC-STORE
+                               THRU PROC-STORE-END
+                   WHEN "6"
+                       PERFORM PROC-RECALL
+                               THRU PROC-RECALL-END
+                   WHEN "7"
+                       PERFORM PROC-CONVERT
+                               THRU PROC-CONVERT-END
+                   WHEN OTHER
+                       DISPLAY "INVALID VALUE!"
+                       PERFORM MAIN-PROCEDURE
+                               THRU MAIN-PROCEDURE-END
+            END-EVALUATE
+
+            DISPLAY "*************************************************"
+            DISPLAY "Do you want to continue?"
+            DISPLAY "<S> To continue"
+            DISPLAY "<ANY KEY> To exit"
+            DISPLAY "*************************************************"
+            ACCEPT WS-MODE
+
+            EVALUATE WS-MODE
+                   WHEN "S"
+                       PERFORM MAIN-PROCEDURE
+                               THRU MAIN-PROCEDURE-END
+                   WHEN "s"
+                       PERFORM MAIN-PROCEDURE
+                               THRU MAIN-PROCEDURE-END
+                   WHEN OTHER
+                       CONTINUE
+
+            END-EVALUATE
+
+            .
+       MAIN-PROCEDURE-END.
+
+      *-----------------------------------------------------------*
+      * PROC-GET-OPERANDS - prompts for the two operands used by
+      * the arithmetic operations.  Store and recall bypass this
+      * so an existing WS-RESULT is not disturbed.
+      *-----------------------------------------------------------*
+       PROC-GET-OPERANDS.
+            PERFORM PROC-ACCEPT-NUM-1
+                    THRU PROC-ACCEPT-NUM-1-END
+
+            PERFORM PROC-ACCEPT-NUM-2
+                    THRU PROC-ACCEPT-NUM-2-END
+            .
+       PROC-GET-OPERANDS-END.
+
+      *-----------------------------------------------------------*
+      * PROC-ACCEPT-MODE - re-prompts until the operator keys a
+      * valid menu selection instead of falling through to the
+      * generic invalid-value handling in MAIN-PROCEDURE.
+      *-----------------------------------------------------------*
+       PROC-ACCEPT-MODE.
+            ACCEPT WS-MODE
+
+            IF NOT WS-MODE-VALID
+                DISPLAY "INVALID SELECTION - ENTER 1 THRU 7"
+                PERFORM PROC-ACCEPT-MODE
+                        THRU PROC-ACCEPT-MODE-END
+            END-IF
+            .
+       PROC-ACCEPT-MODE-END.
+
+      *-----------------------------------------------------------*
+      * PROC-ACCEPT-NUM-1 / PROC-ACCEPT-NUM-2 - accept the operand
+      * into an alphanumeric staging field and validate it with
+      * FUNCTION TEST-NUMVAL before it reaches WS-NUM-1/WS-NUM-2,
+      * instead of blowing up the COMPUTE in the calculation
+      * paragraphs.  An IS NUMERIC class test only accepts the
+      * digits 0-9, which would reject every decimal amount and
+      * every negative entry - TEST-NUMVAL/NUMVAL understand a
+      * leading or trailing sign and an embedded decimal point, and
+      * TEST-NUMVAL also catches a blank entry (just pressing Enter).
+      *-----------------------------------------------------------*
+       PROC-ACCEPT-NUM-1.
+            IF WS-RECALL-PENDING
+                DISPLAY "Using recalled value as first operand: "
+                        WS-NUM-1
+                MOVE "N" TO WS-RECALL-FLAG
+            ELSE
+                DISPLAY "Input the first number:"
+                ACCEPT WS-NUM-1-EDIT
+                COMPUTE WS-NUMVAL-CHECK =
+                        FUNCTION TEST-NUMVAL(WS-NUM-1-EDIT)
+
+                IF WS-NUMVAL-CHECK NOT = ZERO
+                    DISPLAY "INVALID ENTRY - NUMERIC VALUE REQUIRED"
+                    PERFORM PROC-ACCEPT-NUM-1
+                            THRU PROC-ACCEPT-NUM-1-END
+                ELSE
+                    COMPUTE WS-NUM-1 = FUNCTION NUMVAL(WS-NUM-1-EDIT)
+                END-IF
+            END-IF
+            .
+       PROC-ACCEPT-NUM-1-END.
+
+       PROC-ACCEPT-NUM-2.
+            DISPLAY "Input the second number:"
+            ACCEPT WS-NUM-2-EDIT
+            COMPUTE WS-NUMVAL-CHECK =
+                    FUNCTION TEST-NUMVAL(WS-NUM-2-EDIT)
+
+            IF WS-NUMVAL-CHECK NOT = ZERO
+                DISPLAY "INVALID ENTRY - NUMERIC VALUE REQUIRED"
+                PERFORM PROC-ACCEPT-NUM-2
+                        THRU PROC-ACCEPT-NUM-2-END
+            ELSE
+                COMPUTE WS-NUM-2 = FUNCTION NUMVAL(WS-NUM-2-EDIT)
+            END-IF
+            .
+       PROC-ACCEPT-NUM-2-END.
+
+      *-----------------------------------------------------------*
+      * PROC-MEM-OPEN - opens MEMFILE for update, creating it the
+      * first time the store/recall feature is used.
+      *-----------------------------------------------------------*
+       PROC-MEM-OPEN.
+            OPEN I-O MEMFILE
+
+            IF WS-MEM-NOT-FOUND-ON-OPEN
+                OPEN OUTPUT MEMFILE
+                CLOSE MEMFILE
+                OPEN I-O MEMFILE
+            END-IF
+            .
+       PROC-MEM-OPEN-END.
+
+      *-----------------------------------------------------------*
+      * PROC-STORE - saves the current WS-RESULT under an
+      * operator-chosen name so it can be recalled in a later
+      * session, like the M+ key on a physical calculator.
+      *-----------------------------------------------------------*
+       PROC-STORE.
+            PERFORM PROC-MEM-OPEN
+                    THRU PROC-MEM-OPEN-END
+
+            DISPLAY "Enter a name to store this result under:"
+            ACCEPT MM-NAME
+            MOVE WS-RESULT TO MM-VALUE
+
+            WRITE MEM-RECORD
+                INVALID KEY
+                    REWRITE MEM-RECORD
+            END-WRITE
+
+            DISPLAY "Stored " WS-RESULT " under " MM-NAME
+
+            CLOSE MEMFILE
+            .
+       PROC-STORE-END.
+
+      *-----------------------------------------------------------*
+      * PROC-RECALL - loads a previously stored value back into
+      * WS-NUM-1 for use in the next operation, like the MR key.
+      *-----------------------------------------------------------*
+       PROC-RECALL.
+            PERFORM PROC-MEM-OPEN
+                    THRU PROC-MEM-OPEN-END
+
+            DISPLAY "Enter the name to recall:"
+            ACCEPT MM-NAME
+
+            READ MEMFILE
+                INVALID KEY
+                    DISPLAY "ERROR: NO VALUE STORED UNDER THAT NAME"
+                    MOVE ZERO TO WS-NUM-1
+                NOT INVALID KEY
+                    MOVE MM-VALUE TO WS-NUM-1
+                    MOVE "Y" TO WS-RECALL-FLAG
+                    DISPLAY "Recalled " WS-NUM-1
+                            " into the first operand"
+            END-READ
+
+            CLOSE MEMFILE
+            .
+       PROC-RECALL-END.
+
+      *-----------------------------------------------------------*
+      * PROC-FX-LOAD - loads the exchange rate reference file into
+      * WS-FX-TABLE once at startup.  A missing file is not fatal;
+      * currency conversion simply finds nothing to search.
+      *-----------------------------------------------------------*
+       PROC-FX-LOAD.
+            MOVE ZERO TO WS-FX-COUNT
+            MOVE "N"  TO WS-FX-EOF-FLAG
+
+            OPEN INPUT FXFILE
+
+            IF WS-FX-NOT-FOUND
+                DISPLAY "WARNING: NO EXCHANGE RATE FILE FOUND"
+            ELSE
+                PERFORM PROC-FX-LOAD-READ
+                PERFORM PROC-FX-LOAD-LOOP
+                        THRU PROC-FX-LOAD-LOOP-END
+                        UNTIL WS-FX-EOF
+                           OR WS-FX-COUNT >= WS-FX-MAX
+                CLOSE FXFILE
+            END-IF
+            .
+       PROC-FX-LOAD-END.
+
+       PROC-FX-LOAD-READ.
+            READ FXFILE
+                AT END
+                    MOVE "Y" TO WS-FX-EOF-FLAG
+            END-READ
+            .
+
+       PROC-FX-LOAD-LOOP.
+            ADD 1 TO WS-FX-COUNT
+            MOVE FX-CURRENCY-CODE TO WS-FX-CODE(WS-FX-COUNT)
+            MOVE FX-RATE          TO WS-FX-RATE(WS-FX-COUNT)
+            PERFORM PROC-FX-LOAD-READ
+            .
+       PROC-FX-LOAD-LOOP-END.
+
+      *-----------------------------------------------------------*
+      * PROC-CONVERT - converts either the current WS-RESULT or a
+      * freshly entered amount into another currency using the
+      * day's rate, so conversion is part of the same run instead
+      * of a manual follow-up step.
+      *-----------------------------------------------------------*
+       PROC-CONVERT.
+            DISPLAY "Convert the current result (C) or a new amount "
+                    "(N)?"
+            ACCEPT WS-CONVERT-SRC
+
+            IF WS-CONVERT-SRC = "N" OR WS-CONVERT-SRC = "n"
+                PERFORM PROC-ACCEPT-NUM-1
+                        THRU PROC-ACCEPT-NUM-1-END
+                MOVE WS-NUM-1 TO WS-CONVERT-BASE
+            ELSE
+                MOVE WS-RESULT TO WS-CONVERT-BASE
+            END-IF
+
+            DISPLAY "Enter the currency code to convert to:"
+            ACCEPT WS-CCY-CODE
+
+            SEARCH ALL WS-FX-ENTRY
+                AT END
+                    DISPLAY "ERROR: NO EXCHANGE RATE ON FILE FOR "
+                            WS-CCY-CODE
+                WHEN WS-FX-CODE(WS-FX-IDX) = WS-CCY-CODE
+                    COMPUTE WS-RESULT ROUNDED =
+                            WS-CONVERT-BASE * WS-FX-RATE(WS-FX-IDX)
+                    DISPLAY "Converted amount: " WS-RESULT " "
+                            WS-CCY-CODE
+            END-SEARCH
+            .
+       PROC-CONVERT-END.
+
+      *-----------------------------------------------------------*
+      * PROC-BATCH - reads TRANFILE one work order at a time and
+      * drives the same calculation paragraphs the interactive
+      * menu uses, writing each outcome to RESFILE.  A missing
+      * TRANFILE, or a RESFILE deleted between runs of a restart,
+      * is reported and the batch run abandoned rather than abending.
+      *-----------------------------------------------------------*
+       PROC-BATCH.
+            PERFORM PROC-CKPT-RESTART
+                    THRU PROC-CKPT-RESTART-END
+
+            OPEN INPUT TRANFILE
+
+            IF WS-TRAN-NOT-FOUND
+                DISPLAY "ERROR: TRANFILE NOT FOUND - BATCH RUN "
+                        "ABANDONED"
+            ELSE
+                IF WS-RESTART-COUNT > ZERO
+                    OPEN EXTEND RESFILE
+                    IF WS-RES-NOT-FOUND
+                        OPEN OUTPUT RESFILE
+                    END-IF
+                ELSE
+                    OPEN OUTPUT RESFILE
+                END-IF
+
+                MOVE "N" TO WS-EOF-FLAG
+                MOVE ZERO TO WS-REC-COUNT
+
+                PERFORM PROC-BATCH-READ
+
+                PERFORM PROC-BATCH-SKIP
+                        THRU PROC-BATCH-SKIP-END
+                        UNTIL WS-EOF
+                           OR WS-REC-COUNT >= WS-RESTART-COUNT
+
+                PERFORM PROC-BATCH-LOOP
+                        THRU PROC-BATCH-LOOP-END
+                        UNTIL WS-EOF
+
+                CLOSE TRANFILE
+                CLOSE RESFILE
+
+                PERFORM PROC-CKPT-RESET
+                        THRU PROC-CKPT-RESET-END
+            END-IF
+            .
+       PROC-BATCH-END.
+
+      *-----------------------------------------------------------*
+      * PROC-CKPT-RESTART - reads the restart control file, if one
+      * exists, to find the last transaction fully processed by a
+      * prior run of this batch.
+      *-----------------------------------------------------------*
+       PROC-CKPT-RESTART.
+            MOVE ZERO TO WS-RESTART-COUNT
+
+            OPEN INPUT CKPTFILE
+
+            IF WS-CKPT-OK
+                READ CKPTFILE
+                    AT END
+                        MOVE ZERO TO WS-RESTART-COUNT
+                    NOT AT END
+                        MOVE CK-LAST-RECORD TO WS-RESTART-COUNT
+                END-READ
+                CLOSE CKPTFILE
+            END-IF
+            .
+       PROC-CKPT-RESTART-END.
+
+      *-----------------------------------------------------------*
+      * PROC-BATCH-SKIP - discards transactions already accounted
+      * for by a prior run, without recalculating or auditing them
+      * a second time.
+      *-----------------------------------------------------------*
+       PROC-BATCH-SKIP.
+            ADD 1 TO WS-REC-COUNT
+            PERFORM PROC-BATCH-READ
+            .
+       PROC-BATCH-SKIP-END.
+
+      *-----------------------------------------------------------*
+      * PROC-CKPT-WRITE - records the last transaction fully posted
+      * to the audit trail, after every transaction, so a restarted
+      * run skips exactly the records already accounted for instead
+      * of reprocessing and double-counting into the audit trail.
+      *-----------------------------------------------------------*
+       PROC-CKPT-WRITE.
+            OPEN OUTPUT CKPTFILE
+            MOVE WS-REC-COUNT TO CK-LAST-RECORD
+            WRITE CKPT-RECORD
+            CLOSE CKPTFILE
+            .
+       PROC-CKPT-WRITE-END.
+
+      *-----------------------------------------------------------*
+      * PROC-CKPT-RESET - clears the restart control file once a
+      * batch has run to completion, so the next run starts clean.
+      *-----------------------------------------------------------*
+       PROC-CKPT-RESET.
+            OPEN OUTPUT CKPTFILE
+            MOVE ZERO TO CK-LAST-RECORD
+            WRITE CKPT-RECORD
+            CLOSE CKPTFILE
+            .
+       PROC-CKPT-RESET-END.
+
+       PROC-BATCH-LOOP.
+            ADD 1 TO WS-REC-COUNT
+            MOVE "N" TO WS-CALC-ERROR-FLAG
+
+            MOVE CT-OP-CODE TO WS-MODE
+            MOVE CT-NUM-1   TO WS-NUM-1
+            MOVE CT-NUM-2   TO WS-NUM-2
+
+            EVALUATE WS-MODE
+                   WHEN "1"
+                       PERFORM PROC-ADD
+                               THRU PROC-ADD-END
+                   WHEN "2"
+                       PERFORM PROC-SUBTRACT
+                               THRU PROC-SUBTRACT-END
+                   WHEN "3"
+                       PERFORM PROC-DIVIDE
+                               THRU PROC-DIVIDE-END
+                   WHEN "4"
+                       PERFORM PROC-MULTI
+                               THRU PROC-MULTI-END
+                   WHEN OTHER
+                       DISPLAY "INVALID OP CODE ON TRANSACTION "
+                               WS-REC-COUNT
+                       MOVE "Y" TO WS-CALC-ERROR-FLAG
+            END-EVALUATE
+
+            PERFORM PROC-BATCH-WRITE
+                    THRU PROC-BATCH-WRITE-END
+
+            PERFORM PROC-CKPT-WRITE
+                    THRU PROC-CKPT-WRITE-END
+
+            PERFORM PROC-BATCH-READ
+            .
+       PROC-BATCH-LOOP-END.
+
+       PROC-BATCH-READ.
+            READ TRANFILE
+                AT END
+                    MOVE "Y" TO WS-EOF-FLAG
+            END-READ
+            .
+
+      *-----------------------------------------------------------*
+      * PROC-BATCH-WRITE - echoes the transaction just processed to
+      * RESFILE.  WS-CALC-ERROR-FLAG is set by PROC-BATCH-LOOP when
+      * the op code was unrecognised or by a calculation paragraph
+      * that could not produce a result, so a failed transaction is
+      * reported as CR-STATUS-ERROR with a zero result rather than
+      * the stale WS-RESULT left over from the previous transaction.
+      *-----------------------------------------------------------*
+       PROC-BATCH-WRITE.
+            MOVE WS-MODE    TO CR-OP-CODE
+            MOVE WS-NUM-1   TO CR-NUM-1
+            MOVE WS-NUM-2   TO CR-NUM-2
+
+            IF WS-CALC-ERROR
+                MOVE ZERO       TO CR-RESULT
+                SET CR-STATUS-ERROR TO TRUE
+            ELSE
+                MOVE WS-RESULT  TO CR-RESULT
+                SET CR-STATUS-OK TO TRUE
+            END-IF
+
+            WRITE RES-RECORD
+            .
+       PROC-BATCH-WRITE-END.
+
+       PROC-ADD.
+            COMPUTE WS-RESULT = WS-NUM-1 + WS-NUM-2
+
+            DISPLAY "Add " WS-NUM-1 " + " WS-NUM-2
+                    "  Sum: " WS-RESULT
+
+            PERFORM PROC-AUDIT-WRITE
+                    THRU PROC-AUDIT-WRITE-END
+
+            PERFORM PROC-GL-POST
+                    THRU PROC-GL-POST-END
+            .
+       PROC-ADD-END.
+
+       PROC-SUBTRACT.
+            COMPUTE WS-RESULT = WS-NUM-1 - WS-NUM-2
+
+            DISPLAY "Subtract " WS-NUM-1 " + " WS-NUM-2
+                    "  Difference: " WS-RESULT
+
+            PERFORM PROC-AUDIT-WRITE
+                    THRU PROC-AUDIT-WRITE-END
+
+            PERFORM PROC-GL-POST
+                    THRU PROC-GL-POST-END
+            .
+       PROC-SUBTRACT-END.
+
+       PROC-DIVIDE.
+            IF WS-NUM-2 = ZERO
+                DISPLAY "ERROR: CANNOT DIVIDE BY ZERO!"
+                MOVE "Y" TO WS-CALC-ERROR-FLAG
+            ELSE
+                COMPUTE WS-RESULT = WS-NUM-1 / WS-NUM-2
+
+                DISPLAY "Divide " WS-NUM-1 " + " WS-NUM-2
+                        "  Quotient: " WS-RESULT
+
+                PERFORM PROC-AUDIT-WRITE
+                        THRU PROC-AUDIT-WRITE-END
+
+                PERFORM PROC-GL-POST
+                        THRU PROC-GL-POST-END
+            END-IF
+            .
+       PROC-DIVIDE-END.
+
+       PROC-MULTI.
+            COMPUTE WS-RESULT = WS-NUM-1 * WS-NUM-2
+
+            DISPLAY "Multiply " WS-NUM-1 " + " WS-NUM-2
+                    "  Product: " WS-RESULT
+
+            PERFORM PROC-AUDIT-WRITE
+                    THRU PROC-AUDIT-WRITE-END
+
+            PERFORM PROC-GL-POST
+                    THRU PROC-GL-POST-END
+            .
+       PROC-MULTI-END.
+
+      *-----------------------------------------------------------*
+      * PROC-AUDIT-WRITE - appends one durable audit record for the
+      * calculation just performed, so a disputed result can be
+      * traced back to the inputs that produced it.
+      *-----------------------------------------------------------*
+       PROC-AUDIT-WRITE.
+            ACCEPT WS-CURRENT-TIME FROM TIME
+
+            MOVE WS-MODE           TO CA-OP-CODE
+            MOVE WS-NUM-1          TO CA-NUM-1
+            MOVE WS-NUM-2          TO CA-NUM-2
+            MOVE WS-RESULT         TO CA-RESULT
+            MOVE WS-CURRENT-DATE   TO CA-RUN-DATE
+            MOVE WS-CURRENT-TIME   TO CA-RUN-TIME
+
+            WRITE AUDIT-RECORD
+
+            ADD WS-RESULT TO WS-GRAND-TOTAL
+
+            EVALUATE WS-MODE
+                   WHEN "1"
+                       ADD 1 TO WS-ADD-COUNT
+                   WHEN "2"
+                       ADD 1 TO WS-SUB-COUNT
+                   WHEN "3"
+                       ADD 1 TO WS-DIV-COUNT
+                   WHEN "4"
+                       ADD 1 TO WS-MUL-COUNT
+            END-EVALUATE
+            .
+       PROC-AUDIT-WRITE-END.
+
+      *-----------------------------------------------------------*
+      * PROC-GL-POST - optionally writes the just-computed result
+      * out as a GL posting interface record, so a calculated cost
+      * or pricing adjustment can flow straight into the GL job's
+      * next batch cycle instead of being hand-keyed.  Batch runs
+      * have no operator to ask, so posting is interactive-only.
+      *-----------------------------------------------------------*
+       PROC-GL-POST.
+            IF NOT WS-BATCH-MODE
+                DISPLAY "Post this result to the GL? (Y/N)"
+                ACCEPT WS-GL-POST-FLAG
+
+                IF WS-GL-POST
+                    DISPLAY "Enter the GL account reference:"
+                    ACCEPT WS-GL-ACCOUNT
+                    MOVE WS-GL-ACCOUNT   TO GL-ACCOUNT-REF
+                    MOVE WS-CURRENT-DATE TO GL-POST-DATE
+
+                    IF WS-RESULT < ZERO
+                        MOVE "D" TO GL-SIGN
+                        COMPUTE GL-AMOUNT = WS-RESULT * -1
+                    ELSE
+                        MOVE "C" TO GL-SIGN
+                        MOVE WS-RESULT TO GL-AMOUNT
+                    END-IF
+
+                    WRITE GL-RECORD
+                END-IF
+            END-IF
+            .
+       PROC-GL-POST-END.
+
+      *-----------------------------------------------------------*
+      * PROC-SUMMARY - end-of-run report: counts by operation and
+      * the grand total of every WS-RESULT produced this run, so
+      * one page can be stapled to the batch instead of eyeballing
+      * the console log.
+      *-----------------------------------------------------------*
+       PROC-SUMMARY.
+            DISPLAY "*************************************************"
+            DISPLAY "CBLCALCU END-OF-RUN SUMMARY      RUN DATE: "
+                    WS-CURRENT-DATE
+            DISPLAY "*************************************************"
+            DISPLAY "Additions performed:       " WS-ADD-COUNT
+            DISPLAY "Subtractions performed:    " WS-SUB-COUNT
+            DISPLAY "Divisions performed:       " WS-DIV-COUNT
+            DISPLAY "Multiplications performed: " WS-MUL-COUNT
+            DISPLAY "Grand total of results:    " WS-GRAND-TOTAL
+            DISPLAY "*************************************************"
+            .
+       PROC-SUMMARY-END.
+
+       PROC-CLOSE.
+            PERFORM PROC-SUMMARY
+                    THRU PROC-SUMMARY-END
+
+            CLOSE AUDITFILE
+            CLOSE GLFILE
+            STOP RUN.
+       END PROGRAM CBLCalcu.
