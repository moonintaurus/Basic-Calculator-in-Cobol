@@ -0,0 +1,8 @@
+      ******************************************************************
+      * CALCFX - Exchange rate reference record layout for CBLCalcu.
+      *          Maintained in ascending currency-code sequence so it
+      *          can be loaded into a table and searched with SEARCH
+      *          ALL for the day's conversion mode.
+      ******************************************************************
+           05  FX-CURRENCY-CODE        PIC X(03).
+           05  FX-RATE                 PIC 9(03)V9999.
