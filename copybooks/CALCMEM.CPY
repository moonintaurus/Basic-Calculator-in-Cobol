@@ -0,0 +1,8 @@
+      ******************************************************************
+      * CALCMEM - Named-memory store record layout for CBLCalcu.
+      *           One entry per operator-chosen name, so a result
+      *           can be saved and recalled across sessions like the
+      *           M+ / MR keys on a physical calculator.
+      ******************************************************************
+           05  MM-NAME                 PIC X(10).
+           05  MM-VALUE                PIC S9(07)V99.
