@@ -0,0 +1,12 @@
+      ******************************************************************
+      * CALCAUD - Audit trail record layout for CBLCalcu.
+      *           One record per calculation performed, interactive
+      *           or batch, so a disputed figure can be traced back
+      *           to the inputs that produced it.
+      ******************************************************************
+           05  CA-OP-CODE              PIC X(01).
+           05  CA-NUM-1                PIC S9(07)V99.
+           05  CA-NUM-2                PIC S9(07)V99.
+           05  CA-RESULT               PIC S9(07)V99.
+           05  CA-RUN-DATE             PIC 9(06).
+           05  CA-RUN-TIME             PIC 9(08).
