@@ -0,0 +1,13 @@
+      ******************************************************************
+      * CALCGL - GL posting interface record layout for CBLCalcu.
+      *          Fixed-format record picked up by the GL posting
+      *          job so a calculated adjustment can flow straight
+      *          into the next batch cycle instead of being
+      *          hand-keyed.
+      ******************************************************************
+           05  GL-ACCOUNT-REF          PIC X(10).
+           05  GL-AMOUNT               PIC 9(07)V99.
+           05  GL-SIGN                 PIC X(01).
+               88  GL-DEBIT            VALUE "D".
+               88  GL-CREDIT           VALUE "C".
+           05  GL-POST-DATE            PIC 9(06).
