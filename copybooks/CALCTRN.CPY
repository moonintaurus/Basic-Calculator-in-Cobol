@@ -0,0 +1,9 @@
+      ******************************************************************
+      * CALCTRN - Batch transaction record layout for CBLCalcu.
+      *           One record equals one calculation work order: the
+      *           operation code plus the two operands, mirroring
+      *           WS-MODE / WS-NUM-1 / WS-NUM-2 in the calling program.
+      ******************************************************************
+           05  CT-OP-CODE              PIC X(01).
+           05  CT-NUM-1                PIC S9(07)V99.
+           05  CT-NUM-2                PIC S9(07)V99.
