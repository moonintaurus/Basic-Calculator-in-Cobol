@@ -0,0 +1,13 @@
+      ******************************************************************
+      * CALCRES - Batch result record layout for CBLCalcu.
+      *           Echoes the transaction that was processed plus the
+      *           computed result, for the day's run to be handed
+      *           back to whoever built the work-order file.
+      ******************************************************************
+           05  CR-OP-CODE              PIC X(01).
+           05  CR-NUM-1                PIC S9(07)V99.
+           05  CR-NUM-2                PIC S9(07)V99.
+           05  CR-RESULT               PIC S9(07)V99.
+           05  CR-STATUS               PIC X(01).
+               88  CR-STATUS-OK        VALUE "O".
+               88  CR-STATUS-ERROR     VALUE "E".
