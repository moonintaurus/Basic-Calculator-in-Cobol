@@ -0,0 +1,7 @@
+      ******************************************************************
+      * CALCCKPT - Batch restart control record for CBLCalcu.
+      *            Holds the number of the last transaction fully
+      *            processed, so a restarted run can skip ahead
+      *            instead of reprocessing into the audit trail.
+      ******************************************************************
+           05  CK-LAST-RECORD          PIC 9(07).
